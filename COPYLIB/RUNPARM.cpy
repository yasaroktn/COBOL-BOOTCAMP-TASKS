@@ -0,0 +1,13 @@
+      *Bu kopya dosyası, DAYCALC ve PBEG005'in ikisinin de açılışta
+      *okuduğu ortak çalışma-kontrol parametresini taşır. Operatör
+      *bu değerleri değiştirerek işi kaynak kodu değiştirmeden
+      *belirli bir iş günü için yeniden çalıştırabilir.
+       01  RUN-CONTROL-PARM.
+           05 PARM-RUN-MODE       PIC X(1).
+      *        'D' = normal detay raporu / 'B' = yaklaşan doğum günü
+           05 PARM-RUN-DATE       PIC 9(8).
+      *        0 = kaydın kendi tarihini kullan, aksi halde bu tarihi
+      *        "bugün" olarak kabul et.
+           05 PARM-ALERT-WINDOW   PIC 9(3).
+      *        doğum günü uyarısı için gün penceresi (varsayılan 30)
+           05 FILLER              PIC X(68).
