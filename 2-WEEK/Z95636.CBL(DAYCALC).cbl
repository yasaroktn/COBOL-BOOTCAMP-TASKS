@@ -11,17 +11,28 @@
       *tanımlanmaktadır.
        INPUT-OUTPUT SECTION.
       *Bu kod bloğu, programın "PRT-LINE" ve "DATE-REC" dosyalarını
-      *kullanacağını ve bu dosyaların fiziksel bağlantılarını ve 
+      *kullanacağını ve bu dosyaların fiziksel bağlantılarını ve
       *durumlarını belirlediğini göstermektedir.
       *Bu tanımlamalar, programın dosya işlemlerini yapabilmesi için
       * gerekli olan dosya bağlantılarını ve durum kontrollerini sağlar.
+      *ALERT-FILE (yaklaşan doğum günleri), REJECT-FILE (geçersiz
+      *tarihli kayıtlar), CKPT-FILE (checkpoint/restart) ve RUNPARM
+      *(ortak çalışma-kontrol parametresi) bu bölümde eklenmiştir.
        FILE-CONTROL.
            SELECT PRT-LINE ASSIGN PRTLINE
                                   STATUS ST-PRINT-LINE.
            SELECT DATE-REC ASSIGN DATEREC
                                   STATUS ST-DATE-REC.
+           SELECT ALERT-FILE ASSIGN ALERTFIL
+                                  STATUS ST-ALERT-FILE.
+           SELECT REJECT-FILE ASSIGN REJFILE
+                                  STATUS ST-REJECT-FILE.
+           SELECT CKPT-FILE ASSIGN CKPTFILE
+                                  STATUS ST-CKPT-FILE.
+           SELECT RUNPARM-FILE ASSIGN RUNPARM
+                                  STATUS ST-RUNPARM-FILE.
       *Bu bölüm programın veri yapılarını organize etmesini ve veri
-      *erişimi ve işleme işlevlerini gerçekleştirmesini sağlar. 
+      *erişimi ve işleme işlevlerini gerçekleştirmesini sağlar.
       *Bu bölümde tanımlanan veriler, programın çalışması sırasında
       *veri alışverişi, veri depolama ve işlem yapma yeteneklerini
       *sağlar.
@@ -29,17 +40,47 @@
        FILE SECTION.
        FD  PRT-LINE RECORDING MODE F.
       *"PRT-LINE" adlı dosyanın tanımının başladığını belirtir ve kayıt
-      *yapısının "Fixed" (F) modda olduğunu ifade eder. 
+      *yapısının "Fixed" (F) modda olduğunu ifade eder.
+      *RECORD-PRT-LINE detay satırını taşır; PRT-HEADING-LINE,
+      *PRT-COLUMN-LINE ve PRT-FOOTER-LINE aynı alanı REDEFINES eder ki
+      *aynı dosyaya başlık, kolon başlığı ve özet satırları da
+      *yazılabilsin.
          01  RECORD-PRT-LINE.
            05 PRT-LINE-SRT      PIC 9(4).
+           05 FILLER            PIC X(1).
            05 PRT-LINE-NAME     PIC A(15).
+           05 FILLER            PIC X(1).
            05 PRT-LINE-SURNAME  PIC A(15).
+           05 FILLER            PIC X(1).
            05 PRT-LINE-BDAY     PIC 9(8).
+           05 FILLER            PIC X(1).
            05 PRT-LINE-TODAY    PIC 9(8).
+           05 FILLER            PIC X(1).
            05 PRT-LINE-TDAY     PIC 9(5).
+           05 FILLER            PIC X(20).
+         01  PRT-HEADING-LINE REDEFINES RECORD-PRT-LINE.
+           05 PH-TITLE          PIC X(30).
+           05 PH-RUN-DATE-LIT   PIC X(10).
+           05 PH-RUN-DATE       PIC 9(8).
+           05 PH-PAGE-LIT       PIC X(6).
+           05 PH-PAGE-NO        PIC 9(4).
+           05 FILLER            PIC X(22).
+         01  PRT-COLUMN-LINE REDEFINES RECORD-PRT-LINE.
+           05 PC-SRT-HDG        PIC X(6).
+           05 PC-NAME-HDG       PIC X(16).
+           05 PC-SURNAME-HDG    PIC X(16).
+           05 PC-BDAY-HDG       PIC X(10).
+           05 PC-TODAY-HDG      PIC X(10).
+           05 PC-TDAY-HDG       PIC X(6).
+           05 FILLER            PIC X(16).
+         01  PRT-FOOTER-LINE REDEFINES RECORD-PRT-LINE.
+           05 PF-TITLE          PIC X(30).
+           05 PF-COUNT-LIT      PIC X(20).
+           05 PF-COUNT          PIC 9(6).
+           05 FILLER            PIC X(24).
        FD  DATE-REC RECORDING MODE F.
       *"FD DATE-REC RECORDING MODE F." ifadesi, "DATE-REC" adlı dosyanın
-      *tanımının başladığını belirtir ve kayıt yapısının "Fixed" (F) 
+      *tanımının başladığını belirtir ve kayıt yapısının "Fixed" (F)
       *modda olduğunu ifade eder.
          01   RECORD-DATE-REC.
            05 DATE-REC-SRT      PIC 9(4).
@@ -47,16 +88,122 @@
            05 DATE-REC-SURNAME  PIC A(15).
            05 DATE-REC-BDAY     PIC 9(8).
            05 DATE-REC-TODAY    PIC 9(8).
+      *ALERT-FILE, yaklaşan doğum günü penceresine giren personelin
+      *ayrı bir dosyaya yazılmasını sağlar (HR bildirimleri için).
+       FD  ALERT-FILE RECORDING MODE F.
+         01  RECORD-ALERT.
+           05 ALERT-SRT         PIC 9(4).
+           05 FILLER            PIC X(1).
+           05 ALERT-NAME        PIC A(15).
+           05 FILLER            PIC X(1).
+           05 ALERT-SURNAME     PIC A(15).
+           05 FILLER            PIC X(1).
+           05 ALERT-BDAY        PIC 9(8).
+           05 FILLER            PIC X(1).
+           05 ALERT-NEXT-BDAY   PIC 9(8).
+           05 FILLER            PIC X(1).
+           05 ALERT-DAYS-TO-GO  PIC 9(3).
+           05 FILLER            PIC X(22).
+      *REJECT-FILE, geçersiz tarihli DATE-REC kayıtlarını bir sebep
+      *koduyla birlikte taşır; bu kayıtlar PRT-LINE'a yazılmaz.
+       FD  REJECT-FILE RECORDING MODE F.
+         01  RECORD-REJECT.
+           05 REJ-SRT           PIC 9(4).
+           05 FILLER             PIC X(1).
+           05 REJ-NAME           PIC A(15).
+           05 FILLER             PIC X(1).
+           05 REJ-SURNAME        PIC A(15).
+           05 FILLER             PIC X(1).
+           05 REJ-BDAY           PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 REJ-TODAY          PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 REJ-REASON-CODE    PIC 9(2).
+           05 FILLER             PIC X(1).
+           05 REJ-REASON-TEXT    PIC X(22).
+      *CKPT-FILE, her WS-CKPT-INTERVAL kayıtta bir işlenen son
+      *DATE-REC-SRT değerini taşır; yeniden başlatmada bu dosyanın son
+      *kaydı okunarak işlenmiş kayıtlar atlanır.
+       FD  CKPT-FILE RECORDING MODE F.
+         01  RECORD-CKPT.
+           05 CKPT-LAST-SRT     PIC 9(4).
+           05 CKPT-REC-COUNT    PIC 9(7).
+           05 CKPT-PAGE-NO      PIC 9(4).
+           05 CKPT-EMP-COUNT    PIC 9(6).
+           05 FILLER            PIC X(59).
+      *RUNPARM-FILE, DAYCALC ve PBEG005'in ortak kullandığı
+      *çalışma-kontrol parametresini taşır (RUNPARM kopya kitaplığı).
+       FD  RUNPARM-FILE RECORDING MODE F.
+           COPY RUNPARM.
+      *Bu tanımlamalar, COBOL programının çalışma alanında kullanılan
+      *değişkenleri ve durum kodlarını belirtir. Bu değişkenler,
+      *programın çalışma sırasında geçici verileri saklamak ve durumları
+      * takip etmek için kullanılır.
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
-           05  TOTAL-DAY         PIC 9(5).
-           05  BDAY-INT          PIC 9(8).
-           05  TODAY-INT         PIC 9(8).
-           05  ST-PRINT-LINE     PIC 99.
+           05  TOTAL-DAY          PIC 9(5).
+           05  BDAY-INT           PIC 9(8).
+           05  TODAY-INT          PIC 9(8).
+           05  WS-EFFECTIVE-TODAY PIC 9(8).
+           05  WS-EFFECTIVE-TODAY-X REDEFINES WS-EFFECTIVE-TODAY.
+             10  WS-ET-CCYY         PIC 9(4).
+             10  WS-ET-MM           PIC 9(2).
+             10  WS-ET-DD           PIC 9(2).
+           05  WS-RUN-DATE-OVERRIDE PIC 9(8).
+           05  WS-RUN-MODE        PIC X(1).
+           05  WS-ALERT-WINDOW    PIC 9(3).
+           05  WS-VALID-SW        PIC X(1).
+             88  WS-RECORD-VALID    VALUE 'Y'.
+           05  WS-REJECT-REASON   PIC 9(2).
+           05  WS-REJECT-TEXT     PIC X(22).
+           05  WS-PAGE-NO         PIC 9(4).
+           05  WS-LINES-PER-PAGE  PIC 9(3) VALUE 20.
+           05  WS-DETAIL-LINE-COUNT PIC 9(3).
+           05  WS-EMPLOYEE-COUNT  PIC 9(6).
+           05  WS-CKPT-INTERVAL   PIC 9(5) VALUE 100.
+           05  WS-REC-COUNT       PIC 9(7).
+           05  WS-LAST-CKPT-SRT   PIC 9(4).
+           05  WS-CKPT-FOUND-SW   PIC X(1).
+             88  WS-CKPT-FOUND      VALUE 'Y'.
+           05  WS-CHECK-DATE      PIC 9(8).
+           05  WS-CHECK-DATE-X REDEFINES WS-CHECK-DATE.
+             10  WS-DB-CCYY         PIC 9(4).
+             10  WS-DB-MM           PIC 9(2).
+             10  WS-DB-DD           PIC 9(2).
+           05  WS-DATE-OK-SW      PIC X(1).
+             88  WS-DATE-OK         VALUE 'Y'.
+           05  WS-LY-YEAR         PIC 9(4).
+           05  WS-LY-QUOT         PIC 9(4).
+           05  WS-LY-REM4         PIC 9(3).
+           05  WS-LY-REM100       PIC 9(3).
+           05  WS-LY-REM400       PIC 9(3).
+           05  WS-LEAP-SW         PIC X(1).
+             88  WS-IS-LEAP         VALUE 'Y'.
+           05  WS-NEXT-BDAY       PIC 9(8).
+           05  WS-NEXT-BDAY-X REDEFINES WS-NEXT-BDAY.
+             10  WS-NB-CCYY         PIC 9(4).
+             10  WS-NB-MM           PIC 9(2).
+             10  WS-NB-DD           PIC 9(2).
+           05  WS-NEXT-BDAY-INT   PIC 9(8).
+           05  WS-DAYS-TO-GO      PIC 9(5).
+           05  WS-MONTH-DAYS-LIT  PIC X(24)
+               VALUE '312831303130313130313031'.
+           05  WS-MONTH-DAYS-TBL REDEFINES WS-MONTH-DAYS-LIT.
+             10  WS-MONTH-DAYS      PIC 9(2) OCCURS 12 TIMES.
+           05  ST-PRINT-LINE      PIC 99.
              88  ST-PRINT-SC       VALUE 00 97.
-           05  ST-DATE-REC       PIC 99.
+           05  ST-DATE-REC        PIC 99.
              88 ST-DATE-SC         VALUE 00 97.
              88 ST-DATE-EOF        VALUE 10.
+           05  ST-ALERT-FILE      PIC 99.
+             88 ST-ALERT-SC        VALUE 00 97.
+           05  ST-REJECT-FILE     PIC 99.
+             88 ST-REJECT-SC       VALUE 00 97.
+           05  ST-CKPT-FILE       PIC 99.
+             88 ST-CKPT-SC         VALUE 00 97.
+             88 ST-CKPT-EOF        VALUE 10.
+           05  ST-RUNPARM-FILE    PIC 99.
+             88 ST-RUNPARM-SC      VALUE 00 97.
        PROCEDURE DIVISION.
       *Maini oluşturduk burada yazılı olan sırada paragrafları takip
       *edip programı tamamlayacağız.
@@ -66,15 +213,28 @@
            PERFORM H999-CLOSE-FILE.
        0000-END. EXIT.
       *INPUT ve OUTPUT dosyalarını açtık ve output dosyasının ilk
-      *satırını okuduk.
+      *satırını okuduk. Açılıştan önce ortak çalışma parametresi ve
+      *checkpoint dosyası okunur.
        H100-OPEN-FILE.
+           PERFORM H130-READ-RUNPARM.
+           PERFORM H120-READ-CHECKPOINT.
            OPEN INPUT  DATE-REC.
-           OPEN OUTPUT PRT-LINE.
+           IF WS-CKPT-FOUND
+              OPEN EXTEND PRT-LINE
+              OPEN EXTEND ALERT-FILE
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT PRT-LINE
+              OPEN OUTPUT ALERT-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
            PERFORM H110-OPEN-FILE-CONTROL.
+           MOVE ZERO TO WS-DETAIL-LINE-COUNT.
+           MOVE ZERO TO WS-REC-COUNT.
            READ DATE-REC.
        H100-END. EXIT.
       *Dosyalar açılırken bir problemle karşılaşıldı mı diye kontrol
-      *ettik eğer ki karşılaşılmışsa hata mesajı yazdırıp programı 
+      *ettik eğer ki karşılaşılmışsa hata mesajı yazdırıp programı
       *sonlandırdık.
        H110-OPEN-FILE-CONTROL.
            IF (ST-DATE-REC NOT = 97) AND (ST-DATE-REC NOT = 0)
@@ -85,27 +245,327 @@
               DISPLAY 'INPUT FILE NOT OPEN.'
               PERFORM H999-CLOSE-FILE
            END-IF.
+           IF (ST-ALERT-FILE NOT = 97) AND (ST-ALERT-FILE NOT = 0)
+              DISPLAY 'ALERT FILE NOT OPEN.'
+              PERFORM H999-CLOSE-FILE
+           END-IF.
+           IF (ST-REJECT-FILE NOT = 97) AND (ST-REJECT-FILE NOT = 0)
+              DISPLAY 'REJECT FILE NOT OPEN.'
+              PERFORM H999-CLOSE-FILE
+           END-IF.
+           IF (ST-CKPT-FILE NOT = 97) AND (ST-CKPT-FILE NOT = 0)
+              DISPLAY 'CHECKPOINT FILE NOT OPEN.'
+              PERFORM H999-CLOSE-FILE
+           END-IF.
        H110-END. EXIT.
+      *RUNPARM-FILE isteğe bağlıdır; bulunamazsa varsayılan değerler
+      *kullanılır ('D' modu, 30 günlük uyarı penceresi, tarih geçersiz
+      *kılma kapalı). Bulunursa DAYCALC ve PBEG005'in ikisi de aynı
+      *parametreyi okuyarak aynı iş gününü işler.
+       H130-READ-RUNPARM.
+           MOVE 'D' TO WS-RUN-MODE.
+           MOVE 30 TO WS-ALERT-WINDOW.
+           MOVE ZERO TO WS-RUN-DATE-OVERRIDE.
+           OPEN INPUT RUNPARM-FILE.
+           IF ST-RUNPARM-SC
+              PERFORM H131-LOAD-RUNPARM
+              CLOSE RUNPARM-FILE
+           END-IF.
+       H130-END. EXIT.
+
+      *PARM-RUN-MODE, 'B' (doğum günü uyarı modu) değilse 'D' (detay
+      *raporu) olarak kabul edilir; böylece WS-RUN-MODE her zaman
+      *H205-HANDLE-RECORD'un EVALUATE'i ile H999-CLOSE-FILE'ın özet
+      *satırı koşuluyla aynı iki değerden birini taşır.
+       H131-LOAD-RUNPARM.
+           READ RUNPARM-FILE.
+           IF ST-RUNPARM-SC
+              MOVE PARM-RUN-MODE TO WS-RUN-MODE
+              IF WS-RUN-MODE NOT = 'B'
+                 MOVE 'D' TO WS-RUN-MODE
+              END-IF
+              MOVE PARM-RUN-DATE TO WS-RUN-DATE-OVERRIDE
+              IF PARM-ALERT-WINDOW NOT = ZERO
+                 MOVE PARM-ALERT-WINDOW TO WS-ALERT-WINDOW
+              END-IF
+           END-IF.
+       H131-END. EXIT.
+      *CKPT-FILE ilk çalışmada yoksa H120, OPEN OUTPUT ile sıfırdan
+      *oluşturur; varsa dosyanın sonuna kadar okuyup en son işlenen
+      *DATE-REC-SRT değerini, sayfa numarasını ve işlenen personel
+      *sayısını belirler (bunlar H100'de PRT-LINE/ALERT-FILE/REJECT-
+      *FILE'ın OUTPUT yerine EXTEND ile açılıp açılmayacağına ve
+      *raporun sayfa/sayaç durumunun nereden devam edeceğine karar
+      *vermek için kullanılır), sonra yeni checkpoint'leri eklemek
+      *için dosyayı OPEN EXTEND ile yeniden açar.
+       H120-READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKPT-SRT.
+           MOVE ZERO TO WS-PAGE-NO.
+           MOVE ZERO TO WS-EMPLOYEE-COUNT.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           OPEN INPUT CKPT-FILE.
+           IF ST-CKPT-SC
+              PERFORM H121-SCAN-CHECKPOINT
+              CLOSE CKPT-FILE
+              OPEN EXTEND CKPT-FILE
+           ELSE
+              OPEN OUTPUT CKPT-FILE
+           END-IF.
+       H120-END. EXIT.
+
+       H121-SCAN-CHECKPOINT.
+           READ CKPT-FILE.
+           PERFORM H122-SCAN-NEXT UNTIL ST-CKPT-EOF.
+       H121-END. EXIT.
+
+       H122-SCAN-NEXT.
+           MOVE 'Y' TO WS-CKPT-FOUND-SW.
+           MOVE CKPT-LAST-SRT TO WS-LAST-CKPT-SRT.
+           MOVE CKPT-PAGE-NO TO WS-PAGE-NO.
+           MOVE CKPT-EMP-COUNT TO WS-EMPLOYEE-COUNT.
+           READ CKPT-FILE.
+       H122-END. EXIT.
+      *Checkpoint'ten önce işlenmiş olduğu bilinen kayıtlar atlanır;
+      *kalanlar doğrulanıp hesaplanır ve her WS-CKPT-INTERVAL kayıtta
+      *bir yeni checkpoint yazılır.
+       H200-PROCESS.
+           IF (NOT WS-CKPT-FOUND) OR (DATE-REC-SRT > WS-LAST-CKPT-SRT)
+              PERFORM H205-HANDLE-RECORD
+              PERFORM H290-CHECKPOINT-CHECK
+           END-IF.
+           READ DATE-REC.
+       H200-END. EXIT.
       *INPUT dosyasından edindiğimiz bilgileri OUTPUT dosyamıza aktarmak
       *için OUTPUT dosyası için oluştuduğumuz değişkenlere bu bilgileri
       *yerleştiriyoruz ve yapılması gereken matematiksel işlemleri
-      *yapıyoruz.
-       H200-PROCESS.
-           COMPUTE BDAY-INT = FUNCTION INTEGER-OF-DATE(DATE-REC-BDAY).
-           COMPUTE TODAY-INT = FUNCTION INTEGER-OF-DATE(DATE-REC-TODAY).
-           COMPUTE TOTAL-DAY = TODAY-INT - BDAY-INT.
+      *yapıyoruz. Geçerli tarih tespit edilemeyen kayıtlar REJECT-FILE'a
+      *yönlendirilir; geçerli kayıtlar çalışma moduna göre (detay raporu
+      *veya doğum günü uyarısı) işlenir.
+       H205-HANDLE-RECORD.
+           IF WS-RUN-DATE-OVERRIDE NOT = ZERO
+              MOVE WS-RUN-DATE-OVERRIDE TO WS-EFFECTIVE-TODAY
+           ELSE
+              MOVE DATE-REC-TODAY TO WS-EFFECTIVE-TODAY
+           END-IF.
+           PERFORM H190-VALIDATE-RECORD.
+           IF WS-RECORD-VALID
+              COMPUTE BDAY-INT = FUNCTION INTEGER-OF-DATE(DATE-REC-BDAY)
+              COMPUTE TODAY-INT =
+                      FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-TODAY)
+              IF BDAY-INT > TODAY-INT
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 03 TO WS-REJECT-REASON
+                 MOVE 'BIRTH DATE AFTER TODAY' TO WS-REJECT-TEXT
+              END-IF
+           END-IF.
+           IF WS-RECORD-VALID
+              COMPUTE TOTAL-DAY = TODAY-INT - BDAY-INT
+              EVALUATE WS-RUN-MODE
+                 WHEN 'B'
+                    PERFORM H250-CHECK-BIRTHDAY-WINDOW
+                 WHEN OTHER
+                    PERFORM H210-WRITE-DETAIL
+              END-EVALUATE
+           ELSE
+              PERFORM H195-WRITE-REJECT
+           END-IF.
+       H205-END. EXIT.
+      *DATE-REC-BDAY ve etkin "bugün" tarihinin takvimsel olarak geçerli
+      *olup olmadığını kontrol eder (ay/gün aralığı, şubat 29 artık yıl
+      *kuralı, sıfır tarih). Geçersizse WS-VALID-SW 'N' olur ve
+      *WS-REJECT-REASON/ WS-REJECT-TEXT doldurulur.
+       H190-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE DATE-REC-BDAY TO WS-CHECK-DATE.
+           PERFORM H191-CHECK-DATE.
+           IF NOT WS-DATE-OK
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 01 TO WS-REJECT-REASON
+              MOVE 'INVALID BIRTH DATE' TO WS-REJECT-TEXT
+           END-IF.
+           IF WS-RECORD-VALID
+              MOVE WS-EFFECTIVE-TODAY TO WS-CHECK-DATE
+              PERFORM H191-CHECK-DATE
+              IF NOT WS-DATE-OK
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 02 TO WS-REJECT-REASON
+                 MOVE 'INVALID TODAY DATE' TO WS-REJECT-TEXT
+              END-IF
+           END-IF.
+       H190-END. EXIT.
+      *WS-CHECK-DATE alanındaki CCYYMMDD tarihinin ay, gün ve artık yıl
+      *kurallarına göre geçerli olup olmadığını WS-DATE-OK-SW'a yazar.
+       H191-CHECK-DATE.
+           MOVE 'Y' TO WS-DATE-OK-SW.
+           IF WS-DB-CCYY = ZERO
+              MOVE 'N' TO WS-DATE-OK-SW
+           END-IF.
+           IF WS-DATE-OK AND (WS-DB-MM < 1 OR WS-DB-MM > 12)
+              MOVE 'N' TO WS-DATE-OK-SW
+           END-IF.
+           IF WS-DATE-OK AND WS-DB-DD = ZERO
+              MOVE 'N' TO WS-DATE-OK-SW
+           END-IF.
+           IF WS-DATE-OK
+              MOVE WS-DB-CCYY TO WS-LY-YEAR
+              PERFORM H192-CHECK-LEAP-YEAR
+              IF WS-DB-MM = 02 AND WS-IS-LEAP
+                 IF WS-DB-DD > 29
+                    MOVE 'N' TO WS-DATE-OK-SW
+                 END-IF
+              ELSE
+                 IF WS-DB-DD > WS-MONTH-DAYS(WS-DB-MM)
+                    MOVE 'N' TO WS-DATE-OK-SW
+                 END-IF
+              END-IF
+           END-IF.
+       H191-END. EXIT.
+      *WS-LY-YEAR'de belirtilen yılın Gregoryen takvime göre artık yıl
+      *olup olmadığını WS-IS-LEAP koşuluna yazar.
+       H192-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-LY-YEAR BY 4 GIVING WS-LY-QUOT REMAINDER WS-LY-REM4.
+           DIVIDE WS-LY-YEAR BY 100 GIVING WS-LY-QUOT
+                  REMAINDER WS-LY-REM100.
+           DIVIDE WS-LY-YEAR BY 400 GIVING WS-LY-QUOT
+                  REMAINDER WS-LY-REM400.
+           IF WS-LY-REM4 = ZERO
+              IF WS-LY-REM100 NOT = ZERO
+                 MOVE 'Y' TO WS-LEAP-SW
+              ELSE
+                 IF WS-LY-REM400 = ZERO
+                    MOVE 'Y' TO WS-LEAP-SW
+                 END-IF
+              END-IF
+           END-IF.
+       H192-END. EXIT.
+      *Geçersiz kaydı sebep koduyla birlikte REJECT-FILE'a yazar.
+       H195-WRITE-REJECT.
+           MOVE SPACES TO RECORD-REJECT.
+           MOVE DATE-REC-SRT TO REJ-SRT.
+           MOVE DATE-REC-NAME TO REJ-NAME.
+           MOVE DATE-REC-SURNAME TO REJ-SURNAME.
+           MOVE DATE-REC-BDAY TO REJ-BDAY.
+           MOVE WS-EFFECTIVE-TODAY TO REJ-TODAY.
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE.
+           MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT.
+           WRITE RECORD-REJECT.
+       H195-END. EXIT.
+      *Detay satırını yazar; sayfa başına WS-LINES-PER-PAGE satırdan
+      *sonra yeni bir sayfa başlığı ve kolon başlığı basılır.
+       H210-WRITE-DETAIL.
+           IF WS-DETAIL-LINE-COUNT = ZERO
+              OR WS-DETAIL-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM H215-WRITE-PAGE-HEADING
+           END-IF.
            MOVE DATE-REC-SRT TO PRT-LINE-SRT.
            MOVE DATE-REC-NAME TO PRT-LINE-NAME.
            MOVE DATE-REC-SURNAME TO PRT-LINE-SURNAME.
-           MOVE DATE-REC-TODAY  TO PRT-LINE-TODAY.
+           MOVE WS-EFFECTIVE-TODAY  TO PRT-LINE-TODAY.
            MOVE DATE-REC-BDAY TO PRT-LINE-BDAY.
            MOVE TOTAL-DAY TO PRT-LINE-TDAY.
            WRITE RECORD-PRT-LINE.
-           READ DATE-REC.
-       H200-END. EXIT.
+           ADD 1 TO WS-DETAIL-LINE-COUNT.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+       H210-END. EXIT.
+      *Yeni sayfa başlığı: çalışma tarihi ve sayfa numarasını taşıyan
+      *başlık satırı, ardından kolon başlıkları satırı.
+       H215-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE SPACES TO RECORD-PRT-LINE.
+           MOVE 'DAYCALC GUNLUK YAS RAPORU' TO PH-TITLE.
+           MOVE 'RUN DATE:' TO PH-RUN-DATE-LIT.
+           MOVE WS-EFFECTIVE-TODAY TO PH-RUN-DATE.
+           MOVE 'PAGE:' TO PH-PAGE-LIT.
+           MOVE WS-PAGE-NO TO PH-PAGE-NO.
+           WRITE RECORD-PRT-LINE.
+           MOVE SPACES TO RECORD-PRT-LINE.
+           MOVE 'SRT' TO PC-SRT-HDG.
+           MOVE 'NAME' TO PC-NAME-HDG.
+           MOVE 'SURNAME' TO PC-SURNAME-HDG.
+           MOVE 'BIRTHDAY' TO PC-BDAY-HDG.
+           MOVE 'TODAY' TO PC-TODAY-HDG.
+           MOVE 'DAYS' TO PC-TDAY-HDG.
+           WRITE RECORD-PRT-LINE.
+           MOVE ZERO TO WS-DETAIL-LINE-COUNT.
+       H215-END. EXIT.
+      *Rapor sonunda toplam işlenen personel sayısını taşıyan özet
+      *satırı yazar (yalnızca detay modunda, WS-RUN-MODE = 'D').
+       H216-WRITE-FOOTER.
+           MOVE SPACES TO RECORD-PRT-LINE.
+           MOVE 'DAYCALC END OF REPORT' TO PF-TITLE.
+           MOVE 'EMPLOYEES PROCESSED:' TO PF-COUNT-LIT.
+           MOVE WS-EMPLOYEE-COUNT TO PF-COUNT.
+           WRITE RECORD-PRT-LINE.
+       H216-END. EXIT.
+      *BDAY mod/gün değerini etkin "bugün"ün yılına (ya da doğum günü
+      *bu yıl geçtiyse gelecek yılına) taşıyarak bir sonraki doğum
+      *gününe kalan gün sayısını hesaplar; WS-ALERT-WINDOW içindeyse
+      *ALERT-FILE'a yazar.
+       H250-CHECK-BIRTHDAY-WINDOW.
+           MOVE DATE-REC-BDAY TO WS-CHECK-DATE.
+           MOVE WS-ET-CCYY TO WS-NB-CCYY.
+           MOVE WS-DB-MM TO WS-NB-MM.
+           MOVE WS-DB-DD TO WS-NB-DD.
+           PERFORM H251-RESOLVE-NEXT-BDAY.
+           COMPUTE WS-NEXT-BDAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-NEXT-BDAY).
+           IF WS-NEXT-BDAY-INT < TODAY-INT
+              ADD 1 TO WS-NB-CCYY
+              PERFORM H251-RESOLVE-NEXT-BDAY
+              COMPUTE WS-NEXT-BDAY-INT =
+                      FUNCTION INTEGER-OF-DATE(WS-NEXT-BDAY)
+           END-IF.
+           COMPUTE WS-DAYS-TO-GO = WS-NEXT-BDAY-INT - TODAY-INT.
+           IF WS-DAYS-TO-GO <= WS-ALERT-WINDOW
+              PERFORM H255-WRITE-ALERT
+           END-IF.
+       H250-END. EXIT.
+      *WS-NB-CCYY/WS-NB-MM/WS-NB-DD birleştirilerek oluşturulan adayın
+      *29 Şubat ise ve o yıl artık yıl değilse 28 Şubat'a indirger.
+       H251-RESOLVE-NEXT-BDAY.
+           IF WS-NB-MM = 02 AND WS-NB-DD = 29
+              MOVE WS-NB-CCYY TO WS-LY-YEAR
+              PERFORM H192-CHECK-LEAP-YEAR
+              IF NOT WS-IS-LEAP
+                 MOVE 28 TO WS-NB-DD
+              END-IF
+           END-IF.
+       H251-END. EXIT.
+      *Bir sonraki doğum günü için hesaplanan gün sayısı ile birlikte
+      *ALERT-FILE'a bir kayıt yazar.
+       H255-WRITE-ALERT.
+           MOVE SPACES TO RECORD-ALERT.
+           MOVE DATE-REC-SRT TO ALERT-SRT.
+           MOVE DATE-REC-NAME TO ALERT-NAME.
+           MOVE DATE-REC-SURNAME TO ALERT-SURNAME.
+           MOVE DATE-REC-BDAY TO ALERT-BDAY.
+           MOVE WS-NEXT-BDAY TO ALERT-NEXT-BDAY.
+           MOVE WS-DAYS-TO-GO TO ALERT-DAYS-TO-GO.
+           WRITE RECORD-ALERT.
+       H255-END. EXIT.
+      *Her WS-CKPT-INTERVAL işlenen kayıtta bir CKPT-FILE'a yeni bir
+      *checkpoint satırı yazar.
+       H290-CHECKPOINT-CHECK.
+           ADD 1 TO WS-REC-COUNT.
+           IF WS-REC-COUNT >= WS-CKPT-INTERVAL
+              MOVE DATE-REC-SRT TO CKPT-LAST-SRT
+              MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+              MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+              MOVE WS-EMPLOYEE-COUNT TO CKPT-EMP-COUNT
+              WRITE RECORD-CKPT
+              MOVE ZERO TO WS-REC-COUNT
+           END-IF.
+       H290-END. EXIT.
       *INPUT ve OUTPUT dosyalarını kapatıp programı sonlandırıyoruz.
        H999-CLOSE-FILE.
+           IF WS-RUN-MODE = 'D'
+              PERFORM H216-WRITE-FOOTER
+           END-IF.
            CLOSE DATE-REC.
            CLOSE PRT-LINE.
+           CLOSE ALERT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CKPT-FILE.
            STOP RUN.
        H999-END. EXIT.
