@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    PBEG006.
+       AUTHOR.        YASAR OKTEN.
+      *--------------------
+      *Değişiklik geçmişi:
+      *2026-08-09  Y.O.  IDX-FILE bakım programı ilk sürümü; IDX-KEY
+      *                  bazında ekleme/değiştirme/silme işlemlerini ve
+      *                  önce/sonra değerlerinin kaydını yapar.
+      *--------------------
+      * IDX-FILE'daki kayıtları toplu olarak güncelleyen bir bakım
+      * programıdır. Her bir talep, MAINT-FILE'dan sırayla okunur;
+      * talep türüne göre IDX-FILE'a ekleme, değiştirme veya silme
+      * uygulanır ve her işlemin önce/sonra değeri LOG-FILE'a yazılır.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS DYNAMIC
+                           RECORD KEY IDX-KEY
+                           STATUS IDX-ST.
+           SELECT MAINT-FILE ASSIGN TO MAINTFIL
+                           STATUS MNT-ST.
+           SELECT LOG-FILE ASSIGN TO MAINTLOG
+                           STATUS LOG-ST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *Bu tanımlamalar, "IDX-FILE" dosyasının kayıt yapısını belirtir;
+      *UNIFY01 programındaki IDX-FILE tanımıyla aynıdır.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           05 IDX-KEY.
+              10 IDX-ID       PIC S9(5) COMP-3.
+              10 IDX-DVZ      PIC S9(3) COMP.
+           05 IDX-NAME        PIC X(15).
+           05 IDX-SURNAME     PIC 9(15).
+           05 IDX-DATE        PIC S9(7) COMP-3.
+           05 IDX-BALLANCE    PIC S9(15) COMP-3.
+      *MAINT-FILE, operatörün uygulamak istediği talepleri taşır;
+      *MNT-ACTION 'A' = ekle, 'C' = değiştir, 'D' = sil anlamına gelir.
+       FD  MAINT-FILE RECORDING MODE F.
+       01  MAINT-REC.
+           05 MNT-ACTION      PIC X(1).
+           05 MNT-ID          PIC S9(5).
+           05 MNT-DVZ         PIC S9(3).
+           05 MNT-NAME        PIC X(15).
+           05 MNT-SURNAME     PIC 9(15).
+           05 MNT-DATE        PIC S9(7).
+           05 MNT-BALLANCE    PIC S9(15).
+      *LOG-FILE, her talebin sonucunu ve ilgili IDX-FILE kaydının
+      *önceki/sonraki değerlerini taşır.
+       FD  LOG-FILE RECORDING MODE F.
+       01  LOG-REC.
+           05 LOG-ACTION      PIC X(1).
+           05 FILLER          PIC X              VALUE SPACE.
+           05 LOG-ID          PIC 9(5).
+           05 FILLER          PIC X              VALUE SPACE.
+           05 LOG-DVZ         PIC S9(3).
+           05 FILLER          PIC X              VALUE SPACE.
+           05 LOG-RESULT      PIC X(20).
+           05 FILLER          PIC X              VALUE SPACE.
+           05 LOG-BEFORE.
+              10 LOG-BI-NAME      PIC X(15).
+              10 LOG-BI-SURNAME   PIC 9(15).
+              10 LOG-BI-DATE      PIC S9(7).
+              10 LOG-BI-BALLANCE  PIC S9(15).
+           05 FILLER          PIC X              VALUE SPACE.
+           05 LOG-AFTER.
+              10 LOG-AI-NAME      PIC X(15).
+              10 LOG-AI-SURNAME   PIC 9(15).
+              10 LOG-AI-DATE      PIC S9(7).
+              10 LOG-AI-BALLANCE  PIC S9(15).
+      *Bu tanımlamalar, programın çalışma alanında kullanılan
+      *değişkenleri ve durum kodlarını belirtir.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  WS-BEFORE-IMAGE.
+               10 WS-BI-NAME      PIC X(15).
+               10 WS-BI-SURNAME   PIC 9(15).
+               10 WS-BI-DATE      PIC S9(7).
+               10 WS-BI-BALLANCE  PIC S9(15).
+           05  WS-AFTER-IMAGE.
+               10 WS-AI-NAME      PIC X(15).
+               10 WS-AI-SURNAME   PIC 9(15).
+               10 WS-AI-DATE      PIC S9(7).
+               10 WS-AI-BALLANCE  PIC S9(15).
+           05  WS-CNT-ADDED       PIC 9(7) VALUE ZERO.
+           05  WS-CNT-CHANGED     PIC 9(7) VALUE ZERO.
+           05  WS-CNT-DELETED     PIC 9(7) VALUE ZERO.
+           05  WS-CNT-ERRORS      PIC 9(7) VALUE ZERO.
+         03  PROGRAM-ST.
+           05 IDX-ST         PIC 99.
+              88 IDX-SUCCESS             VALUE 00 97.
+              88 IDX-NOTFND              VALUE 23.
+              88 IDX-DUPKEY              VALUE 22.
+           05 MNT-ST         PIC 99.
+              88 MNT-SUCCESS             VALUE 00 97.
+              88 MNT-EOF                 VALUE 10.
+           05 LOG-ST         PIC 99.
+              88 LOG-SUCCESS             VALUE 00 97.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *Bakım programının ana akışını gösterir: dosyaları açar,
+      *MAINT-FILE bitene kadar her talebi işler ve dosyaları kapatır.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL MNT-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+       MAIN-END. EXIT.
+      *Dosyaların açılmasını ve ilk talebin okunmasını sağlar.
+       H100-OPEN-FILES.
+           OPEN I-O     IDX-FILE.
+           OPEN INPUT   MAINT-FILE.
+           OPEN OUTPUT  LOG-FILE.
+           PERFORM H110-OPEN-CONTROL.
+           READ MAINT-FILE.
+       H100-END. EXIT.
+      *Dosyaların açılışında oluşan hataları kontrol eder.
+       H110-OPEN-CONTROL.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN INDEX FILE: ' IDX-ST
+           MOVE IDX-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *
+           IF (MNT-ST NOT = 0) AND (MNT-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN MAINT FILE: ' MNT-ST
+           MOVE MNT-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *
+           IF (LOG-ST NOT = 0) AND (LOG-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN LOG FILE: ' LOG-ST
+           MOVE LOG-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H110-END. EXIT.
+      *Her talebin MNT-ACTION alanına göre ekleme, değiştirme veya
+      *silme paragrafına dağıtılmasını sağlar.
+       H200-PROCESS.
+           MOVE MNT-ID TO IDX-ID.
+           MOVE MNT-DVZ TO IDX-DVZ.
+           EVALUATE MNT-ACTION
+              WHEN 'A' PERFORM H300-ADD-RECORD
+              WHEN 'C' PERFORM H400-CHANGE-RECORD
+              WHEN 'D' PERFORM H500-DELETE-RECORD
+              WHEN OTHER PERFORM H600-UNKNOWN-ACTION
+           END-EVALUATE.
+           READ MAINT-FILE.
+       H200-END. EXIT.
+      *IDX-FILE'a yeni bir kayıt ekler. Anahtar zaten varsa işlem
+      *hatalı sayılır ve önceki değer değişmeden LOG-FILE'a yazılır.
+       H300-ADD-RECORD.
+           MOVE SPACES TO WS-BEFORE-IMAGE.
+           MOVE MNT-NAME TO IDX-NAME.
+           MOVE MNT-SURNAME TO IDX-SURNAME.
+           MOVE MNT-DATE TO IDX-DATE.
+           MOVE MNT-BALLANCE TO IDX-BALLANCE.
+           WRITE IDX-REC
+              INVALID KEY PERFORM H310-ADD-FAILED
+              NOT INVALID KEY PERFORM H320-ADD-OK.
+       H300-END. EXIT.
+
+       H310-ADD-FAILED.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H310-END. EXIT.
+
+       H320-ADD-OK.
+           ADD 1 TO WS-CNT-ADDED.
+           MOVE IDX-NAME TO WS-AI-NAME.
+           MOVE IDX-SURNAME TO WS-AI-SURNAME.
+           MOVE IDX-DATE TO WS-AI-DATE.
+           MOVE IDX-BALLANCE TO WS-AI-BALLANCE.
+           PERFORM H900-WRITE-LOG.
+       H320-END. EXIT.
+      *IDX-FILE'daki mevcut bir kaydı değiştirir. Değişiklikten önceki
+      *değer WS-BEFORE-IMAGE'a, sonraki değer WS-AFTER-IMAGE'a alınır.
+       H400-CHANGE-RECORD.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY PERFORM H410-CHANGE-NOTFOUND
+              NOT INVALID KEY PERFORM H420-CHANGE-APPLY.
+       H400-END. EXIT.
+
+       H410-CHANGE-NOTFOUND.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-BEFORE-IMAGE.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H410-END. EXIT.
+
+       H420-CHANGE-APPLY.
+           MOVE IDX-NAME TO WS-BI-NAME.
+           MOVE IDX-SURNAME TO WS-BI-SURNAME.
+           MOVE IDX-DATE TO WS-BI-DATE.
+           MOVE IDX-BALLANCE TO WS-BI-BALLANCE.
+           MOVE MNT-NAME TO IDX-NAME.
+           MOVE MNT-SURNAME TO IDX-SURNAME.
+           MOVE MNT-DATE TO IDX-DATE.
+           MOVE MNT-BALLANCE TO IDX-BALLANCE.
+           REWRITE IDX-REC
+              INVALID KEY PERFORM H430-CHANGE-FAILED
+              NOT INVALID KEY PERFORM H440-CHANGE-OK.
+       H420-END. EXIT.
+
+       H430-CHANGE-FAILED.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H430-END. EXIT.
+
+       H440-CHANGE-OK.
+           ADD 1 TO WS-CNT-CHANGED.
+           MOVE IDX-NAME TO WS-AI-NAME.
+           MOVE IDX-SURNAME TO WS-AI-SURNAME.
+           MOVE IDX-DATE TO WS-AI-DATE.
+           MOVE IDX-BALLANCE TO WS-AI-BALLANCE.
+           PERFORM H900-WRITE-LOG.
+       H440-END. EXIT.
+      *IDX-FILE'daki bir kaydı siler. Silinen kaydın değeri
+      *WS-BEFORE-IMAGE'a alınır; silindikten sonra değer yoktur.
+       H500-DELETE-RECORD.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY PERFORM H510-DELETE-NOTFOUND
+              NOT INVALID KEY PERFORM H520-DELETE-APPLY.
+       H500-END. EXIT.
+
+       H510-DELETE-NOTFOUND.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-BEFORE-IMAGE.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H510-END. EXIT.
+
+       H520-DELETE-APPLY.
+           MOVE IDX-NAME TO WS-BI-NAME.
+           MOVE IDX-SURNAME TO WS-BI-SURNAME.
+           MOVE IDX-DATE TO WS-BI-DATE.
+           MOVE IDX-BALLANCE TO WS-BI-BALLANCE.
+           DELETE IDX-FILE RECORD
+              INVALID KEY PERFORM H530-DELETE-FAILED
+              NOT INVALID KEY PERFORM H540-DELETE-OK.
+       H520-END. EXIT.
+
+       H530-DELETE-FAILED.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H530-END. EXIT.
+
+       H540-DELETE-OK.
+           ADD 1 TO WS-CNT-DELETED.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H540-END. EXIT.
+      *MNT-ACTION, tanımlı değerlerden (A/C/D) biri değilse talep
+      *hata sayılır ve LOG-FILE'a boş önce/sonra değerleriyle yazılır.
+       H600-UNKNOWN-ACTION.
+           ADD 1 TO WS-CNT-ERRORS.
+           MOVE SPACES TO WS-BEFORE-IMAGE.
+           MOVE SPACES TO WS-AFTER-IMAGE.
+           PERFORM H900-WRITE-LOG.
+       H600-END. EXIT.
+      *Talebin türünü, anahtarını ve önce/sonra değerlerini LOG-FILE'a
+      *tek bir satır olarak yazar.
+       H900-WRITE-LOG.
+           MOVE SPACES TO LOG-REC.
+           MOVE MNT-ACTION TO LOG-ACTION.
+           MOVE MNT-ID TO LOG-ID.
+           MOVE MNT-DVZ TO LOG-DVZ.
+           MOVE WS-BEFORE-IMAGE TO LOG-BEFORE.
+           MOVE WS-AFTER-IMAGE TO LOG-AFTER.
+           EVALUATE TRUE
+              WHEN WS-AFTER-IMAGE = SPACES
+                 AND WS-BEFORE-IMAGE = SPACES
+                 MOVE 'REJECTED' TO LOG-RESULT
+              WHEN OTHER
+                 MOVE 'APPLIED' TO LOG-RESULT
+           END-EVALUATE.
+           WRITE LOG-REC.
+       H900-END. EXIT.
+      *Programın kapanışında dosyaları kapatır ve kontrol toplamlarını
+      *gösterir.
+       H999-PROGRAM-EXIT.
+           DISPLAY '=================================================='.
+           DISPLAY 'PBEG006 IDX-FILE MAINTENANCE TOTALS'.
+           DISPLAY 'RECORDS ADDED     : ' WS-CNT-ADDED.
+           DISPLAY 'RECORDS CHANGED   : ' WS-CNT-CHANGED.
+           DISPLAY 'RECORDS DELETED   : ' WS-CNT-DELETED.
+           DISPLAY 'RECORDS REJECTED  : ' WS-CNT-ERRORS.
+           DISPLAY '=================================================='.
+           CLOSE IDX-FILE.
+           CLOSE MAINT-FILE.
+           CLOSE LOG-FILE.
+           STOP RUN.
+       H999-END. EXIT.
