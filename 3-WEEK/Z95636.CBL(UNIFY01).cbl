@@ -2,6 +2,15 @@
       *-----------------------
        PROGRAM-ID.    PBEG005.
        AUTHOR.        YASAR OKTEN.
+      *--------------------
+      *Değişiklik geçmişi:
+      *2026-08-09  Y.O.  Döviz artış tutarları RATE-FILE'a taşındı,
+      *                  eşleşmeyen INP-FILE kayıtları SUSPENSE-FILE'a
+      *                  yazılıyor, kontrol toplamları eklendi, her
+      *                  bakiye düzeltmesi AUDIT-FILE'a kaydediliyor,
+      *                  çok para birimli özet raporu SUMMARY-FILE'a
+      *                  yazılıyor ve ortak RUNPARM tarih geçersiz
+      *                  kılma parametresi eklendi.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -16,11 +25,24 @@
                            STATUS INP-ST.
            SELECT OUT-FILE ASSIGN TO OUTFILE
                            STATUS OUT-ST.
+           SELECT RATE-FILE ASSIGN TO RATEFILE
+                           ORGANIZATION INDEXED
+                           ACCESS DYNAMIC
+                           RECORD KEY RATE-DVZ
+                           STATUS RATE-ST.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSFILE
+                           STATUS SUS-ST.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+                           STATUS AUD-ST.
+           SELECT SUMMARY-FILE ASSIGN TO SUMFILE
+                           STATUS SUM-ST.
+           SELECT RUNPARM-FILE ASSIGN TO RUNPARM
+                           STATUS PARM-ST.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
-      *Bu tanımlamalar, COBOL programında kullanılacak olan "IDX-FILE" 
+      *Bu tanımlamalar, COBOL programında kullanılacak olan "IDX-FILE"
       *adlı dosyanın kayıt yapısını ve içerdiği veri alanlarını belirtir.
        FD  IDX-FILE.
        01  IDX-REC.
@@ -31,10 +53,9 @@
            05 IDX-SURNAME     PIC 9(15).
            05 IDX-DATE        PIC S9(7) COMP-3.
            05 IDX-BALLANCE    PIC S9(15) COMP-3.
-      *Bu tanımlamalar, COBOL programında kullanılacak olan "OUT-FILE" 
+      *Bu tanımlamalar, COBOL programında kullanılacak olan "OUT-FILE"
       *adlı dosyanın kayıt yapısını ve içerdiği veri alanlarını belirtir.
        FD  OUT-FILE RECORDING MODE F.
-        01  HEADER.
        01  OUT-REC.
            05 OUT-ID-O        PIC 9(5).
            05 FILLER          PIC X              VALUE SPACE.
@@ -53,8 +74,54 @@
        01  INP-REC.
            05 INP-ID          PIC X(5).
            05 INP-DVZ         PIC X(3).
-      *Bu tanımlamalar, COBOL programının çalışma alanında kullanılan 
-      *değişkenleri ve durum kodlarını belirtir. Bu değişkenler, 
+      *RATE-FILE, IDX-DVZ'ye göre tutulan döviz artış/etiket/kur
+      *bilgisini taşır; H300-CALCULATE bu dosyayı artık kaynak kodu
+      *içine gömülü sabitler yerine kullanır. Yeni bir para birimi
+      *eklemek için sadece bu dosyaya bir kayıt eklemek yeterlidir.
+       FD  RATE-FILE.
+       01  RATE-REC.
+           05 RATE-DVZ         PIC S9(3) COMP.
+           05 RATE-LABEL       PIC X(3).
+           05 RATE-UPLIFT      PIC S9(9) COMP-3.
+           05 RATE-FX-TO-TRY   PIC S9(7)V9(4) COMP-3.
+      *SUSPENSE-FILE, IDX-FILE'da karşılığı bulunamayan INP-FILE
+      *anahtarlarını (INP-ID/INP-DVZ) bir sebep metniyle birlikte taşır.
+       FD  SUSPENSE-FILE RECORDING MODE F.
+       01  SUS-REC.
+           05 SUS-ID           PIC X(5).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 SUS-DVZ          PIC X(3).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 SUS-REASON       PIC X(30).
+      *AUDIT-FILE, H300-CALCULATE'in her bakiye düzeltmesi için
+      *düzeltme öncesi/sonrası bakiyeyi, uygulanan artışı ve çalışma
+      *zaman damgasını taşır.
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUD-REC.
+           05 AUD-ID           PIC 9(5).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 AUD-DVZ          PIC X(3).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 AUD-BAL-BEFORE   PIC 9(15).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 AUD-UPLIFT       PIC 9(9).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 AUD-BAL-AFTER    PIC 9(15).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 AUD-RUN-TS       PIC 9(14).
+      *SUMMARY-FILE, çalışma boyunca RATE-FILE'dan yüklenen her para
+      *birimi için toplam bakiyeyi ve TL karşılığı genel toplamı taşır.
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUM-REC.
+           05 SUM-LABEL        PIC X(20).
+           05 FILLER           PIC X              VALUE SPACE.
+           05 SUM-AMOUNT       PIC 9(15).
+      *RUNPARM-FILE, DAYCALC ve PBEG005'in ortak kullandığı
+      *çalışma-kontrol parametresini taşır (RUNPARM kopya kitaplığı).
+       FD  RUNPARM-FILE RECORDING MODE F.
+           COPY RUNPARM.
+      *Bu tanımlamalar, COBOL programının çalışma alanında kullanılan
+      *değişkenleri ve durum kodlarını belirtir. Bu değişkenler,
       *programın çalışma sırasında geçici verileri saklamak ve durumları
       * takip etmek için kullanılır.
        WORKING-STORAGE SECTION.
@@ -62,6 +129,14 @@
            05  INT-DATE      PIC 9(7).
            05  GREG-DATE     PIC 9(8).
            05  DVZ-TYPE      PIC X(3).
+           05  WS-RUN-DATE-OVERRIDE PIC 9(8).
+           05  WS-RUN-TIMESTAMP PIC 9(14).
+           05  WS-BAL-BEFORE PIC S9(15).
+           05  WS-UPLIFT-APPLIED PIC S9(9).
+           05  WS-BAL-AFTER  PIC S9(15).
+           05  WS-CNT-READ     PIC 9(7).
+           05  WS-CNT-MATCHED  PIC 9(7).
+           05  WS-CNT-REJECTED PIC 9(7).
          03  PROGRAM-ST.
            05 IDX-ST         PIC 99.
               88 IDX-SUCCESS             VALUE 00 97.
@@ -71,13 +146,42 @@
               88 INP-EOF                 VALUE 10.
            05 OUT-ST         PIC 99.
               88 OUT-SUCCESS             VALUE 00 97.
+           05 RATE-ST        PIC 99.
+              88 RATE-SUCCESS            VALUE 00 97.
+              88 RATE-EOF                VALUE 10.
+           05 SUS-ST         PIC 99.
+              88 SUS-SUCCESS             VALUE 00 97.
+           05 AUD-ST         PIC 99.
+              88 AUD-SUCCESS             VALUE 00 97.
+           05 SUM-ST         PIC 99.
+              88 SUM-SUCCESS             VALUE 00 97.
+           05 PARM-ST        PIC 99.
+              88 PARM-SUCCESS            VALUE 00 97.
+      *WS-RATE-TABLE, RATE-FILE'dan açılışta yüklenen döviz artış/kur
+      *bilgisini ve çalışma boyunca biriken para birimi toplamlarını
+      *taşır; H300-CALCULATE ve H910-WRITE-SUMMARY-REPORT bu tabloyu
+      *kullanır.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-COUNT    PIC 9(2) VALUE ZERO.
+           05  WS-RATE-IDX      PIC 9(2).
+           05  WS-RATE-FOUND-SW PIC X(1).
+              88  WS-RATE-FOUND   VALUE 'Y'.
+           05  WS-RATE-ENTRY OCCURS 10 TIMES.
+              10  WS-RT-DVZ        PIC S9(3).
+              10  WS-RT-LABEL      PIC X(3).
+              10  WS-RT-UPLIFT     PIC S9(9).
+              10  WS-RT-FX-TO-TRY  PIC S9(7)V9(4).
+              10  WS-RT-TOTAL      PIC S9(15).
+       01  WS-SUMMARY-AREA.
+           05  WS-SUM-IDX          PIC 9(2).
+           05  WS-TRY-EQ           PIC S9(18)V9(4) COMP-3.
+           05  WS-GRAND-TOTAL-TRY  PIC S9(18)V9(4) COMP-3.
       *------------------
-
        PROCEDURE DIVISION.
       *------------------
       *Bu paragraf, bir COBOL programının temel çalışma akışını gösterir.
       * Dosyaların açılması, veri işleme ve programın düzgün bir şekilde
-      * sonlandırılması gibi adımların gerçekleştirildiği ana işlemi 
+      * sonlandırılması gibi adımların gerçekleştirildiği ana işlemi
       *temsil eder.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -88,16 +192,26 @@
       *gerekli kaynakların hazırlanması için yapılan işlemleri içerir.
       *Dosyaların açılması, programın veri okuması ve çıktısı için hazır hale ge
        H100-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-TIMESTAMP.
+           PERFORM H140-READ-RUNPARM.
            OPEN INPUT  INP-FILE.
            OPEN INPUT  IDX-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN INPUT  RATE-FILE.
+           OPEN OUTPUT SUSPENSE-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT SUMMARY-FILE.
            PERFORM H110-OPEN-CONTROL.
+           PERFORM H105-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-CNT-READ.
+           MOVE ZERO TO WS-CNT-MATCHED.
+           MOVE ZERO TO WS-CNT-REJECTED.
            READ INP-FILE.
        H100-END. EXIT.
-      *Bu adımlar, giriş, çıkış ve indeks dosyalarının açılması 
-      *sırasında hataların kontrol edildiği ve gerekli işlemlerin 
-      *gerçekleştirildiği bir kontrol mekanizmasını temsil eder. 
-      *Eğer dosyalar başarıyla açılamazsa, hata mesajları gösterilir, 
+      *Bu adımlar, giriş, çıkış ve indeks dosyalarının açılması
+      *sırasında hataların kontrol edildiği ve gerekli işlemlerin
+      *gerçekleştirildiği bir kontrol mekanizmasını temsil eder.
+      *Eğer dosyalar başarıyla açılamazsa, hata mesajları gösterilir,
       *dönüş kodu ayarlanır ve program sonlandırılır.
        H110-OPEN-CONTROL.
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
@@ -117,14 +231,90 @@
            MOVE IDX-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+      *
+           IF (RATE-ST NOT = 0) AND (RATE-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN RATE FILE: ' RATE-ST
+           MOVE RATE-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *
+           IF (SUS-ST NOT = 0) AND (SUS-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN SUSPENSE FILE: ' SUS-ST
+           MOVE SUS-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN AUDIT FILE: ' AUD-ST
+           MOVE AUD-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *
+           IF (SUM-ST NOT = 0) AND (SUM-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN SUMMARY FILE: ' SUM-ST
+           MOVE SUM-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H110-END. EXIT.
+      *RUNPARM-FILE isteğe bağlıdır; bulunamazsa WS-RUN-DATE-OVERRIDE
+      *sıfır kalır ve OUT-DATE-O her zamanki gibi IDX-DATE'den türetilir.
+      *Bulunursa DAYCALC ve PBEG005'in ikisi de aynı parametreyi okuyarak
+      *aynı iş gününü işler.
+       H140-READ-RUNPARM.
+           MOVE ZERO TO WS-RUN-DATE-OVERRIDE.
+           OPEN INPUT RUNPARM-FILE.
+           IF PARM-SUCCESS
+              PERFORM H141-LOAD-RUNPARM
+              CLOSE RUNPARM-FILE
+           END-IF.
+       H140-END. EXIT.
+
+       H141-LOAD-RUNPARM.
+           READ RUNPARM-FILE.
+           IF PARM-SUCCESS
+              MOVE PARM-RUN-DATE TO WS-RUN-DATE-OVERRIDE
+           END-IF.
+       H141-END. EXIT.
+      *RATE-FILE, RATE-DVZ sırasına göre baştan sona taranarak
+      *WS-RATE-TABLE'a yüklenir; H300-CALCULATE çalışma boyunca bu
+      *tabloyu kullanır, dosyayı tekrar tekrar açmaz.
+       H105-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-RATE-COUNT.
+           MOVE ZERO TO RATE-DVZ.
+           START RATE-FILE KEY IS NOT LESS THAN RATE-DVZ
+              INVALID KEY MOVE 10 TO RATE-ST.
+           IF RATE-SUCCESS
+              READ RATE-FILE NEXT RECORD
+              PERFORM H106-ADD-RATE-ENTRY UNTIL RATE-EOF
+           END-IF.
+       H105-END. EXIT.
+
+      *WS-RATE-ENTRY en fazla 10 para birimi tutar; RATE-FILE'da daha
+      *fazla kayıt varsa tabloyu taşırmak yerine program anlaşılır bir
+      *mesajla sonlandırılır.
+       H106-ADD-RATE-ENTRY.
+           IF WS-RATE-COUNT = 10
+              DISPLAY 'RATE-FILE HAS MORE THAN 10 CURRENCIES - '
+                 'WS-RATE-TABLE IS FULL, PROGRAM TERMINATED'
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           ADD 1 TO WS-RATE-COUNT.
+           MOVE RATE-DVZ TO WS-RT-DVZ(WS-RATE-COUNT).
+           MOVE RATE-LABEL TO WS-RT-LABEL(WS-RATE-COUNT).
+           MOVE RATE-UPLIFT TO WS-RT-UPLIFT(WS-RATE-COUNT).
+           MOVE RATE-FX-TO-TRY TO WS-RT-FX-TO-TRY(WS-RATE-COUNT).
+           MOVE ZERO TO WS-RT-TOTAL(WS-RATE-COUNT).
+           READ RATE-FILE NEXT RECORD.
+       H106-END. EXIT.
       *Giriş verilerinin işlenmesini ve indeks dosyasından
-      *ilgili kaydın okunmasını sağlar. Giriş verileri sayısal formata 
+      *ilgili kaydın okunmasını sağlar. Giriş verileri sayısal formata
       *dönüştürülür ve indeks dosyasından kayıtlar okunur. Okuma işlemi
-      *sırasında geçersiz bir anahtar durumu oluşursa ilgili işlemler 
-      *gerçekleştirilir, aksi takdirde geçerli bir kayıt durumunda 
+      *sırasında geçersiz bir anahtar durumu oluşursa ilgili işlemler
+      *gerçekleştirilir, aksi takdirde geçerli bir kayıt durumunda
       *ilgili işlemler gerçekleştirilir.
        H200-PROCESS.
+           ADD 1 TO WS-CNT-READ.
            COMPUTE IDX-ID = FUNCTION NUMVAL (INP-ID).
            COMPUTE IDX-DVZ = FUNCTION NUMVAL (INP-DVZ).
            READ IDX-FILE KEY IS IDX-KEY
@@ -132,21 +322,34 @@
            NOT INVALID KEY PERFORM H220-VALID-RECORD.
        H200-END. EXIT.
       *Geçersiz bir kayıt durumunda yapılacak işlemleri temsil eder.
-      *Kayıt bulunamadığında bir hata mesajı gösterilir ve işlem sonraki
-      *kayda geçer. Bu, programın uygun şekilde devam etmesini sağlar.
+      *Kayıt bulunamadığında eşleşmeyen anahtar bir sebep metniyle
+      *birlikte SUSPENSE-FILE'a yazılır ve işlem sonraki kayda geçer.
        H210-INVALID-RECORD.
-           DISPLAY 'No such record : ' INP-ID.
+           MOVE SPACES TO SUS-REC.
+           MOVE INP-ID TO SUS-ID.
+           MOVE INP-DVZ TO SUS-DVZ.
+           MOVE 'NO MATCHING IDX-FILE RECORD' TO SUS-REASON.
+           WRITE SUS-REC.
+           ADD 1 TO WS-CNT-REJECTED.
            READ INP-FILE.
        H210-END. EXIT.
       *Geçerli bir kayıt durumunda yapılacak işlemleri temsil eder.
-      *İndeks tarih değeri hesaplanır, hesaplama işlemleri 
-      *gerçekleştirilir, çıkış kaydı oluşturulur ve yazılır. Son olarak,
-      *bir sonraki giriş kaydı okunur. Bu, programın işlem yapısının bir
-      *parçasını oluşturur.
+      *İndeks tarih değeri hesaplanır (ya da RUNPARM geçersiz kılma
+      *tarihi varsa o kullanılır), hesaplama işlemleri
+      *gerçekleştirilir, çıkış ve denetim kayıtları oluşturulur ve
+      *yazılır. Son olarak, bir sonraki giriş kaydı okunur.
        H220-VALID-RECORD.
-           COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE).
-           COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
+           IF WS-RUN-DATE-OVERRIDE NOT = ZERO
+              MOVE WS-RUN-DATE-OVERRIDE TO GREG-DATE
+           ELSE
+              COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE)
+              COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE)
+           END-IF.
+           MOVE IDX-BALLANCE TO WS-BAL-BEFORE.
            PERFORM H300-CALCULATE.
+           MOVE IDX-BALLANCE TO WS-BAL-AFTER.
+           COMPUTE WS-UPLIFT-APPLIED = WS-BAL-AFTER - WS-BAL-BEFORE.
+           PERFORM H230-WRITE-AUDIT.
            MOVE SPACES TO OUT-REC.
            MOVE IDX-ID TO OUT-ID-O.
            MOVE DVZ-TYPE TO OUT-DVZ-O.
@@ -155,36 +358,90 @@
            MOVE GREG-DATE TO OUT-DATE-O.
            MOVE IDX-BALLANCE TO OUT-BALLANCE-O.
            WRITE OUT-REC.
+           ADD 1 TO WS-CNT-MATCHED.
            READ INP-FILE.
        H220-END. EXIT.
-      * "IDX-DVZ" değişkeninin değerine göre farklı hesaplamaların 
-      *yapılmasını ve "DVZ-TYPE" değişkeninin uygun değerlerle 
-      *güncellenmesini sağlar. Bu işlemler, hesaplama ve döviz türü 
-      *belirleme işlemlerini temsil eder.
+      *Bu düzeltmenin öncesi/sonrası bakiyesini, uygulanan artışı ve
+      *çalışma zaman damgasını AUDIT-FILE'a yazar.
+       H230-WRITE-AUDIT.
+           MOVE SPACES TO AUD-REC.
+           MOVE IDX-ID TO AUD-ID.
+           MOVE DVZ-TYPE TO AUD-DVZ.
+           MOVE WS-BAL-BEFORE TO AUD-BAL-BEFORE.
+           MOVE WS-UPLIFT-APPLIED TO AUD-UPLIFT.
+           MOVE WS-BAL-AFTER TO AUD-BAL-AFTER.
+           MOVE WS-RUN-TIMESTAMP TO AUD-RUN-TS.
+           WRITE AUD-REC.
+       H230-END. EXIT.
+      *"IDX-DVZ" değişkeninin değerine göre WS-RATE-TABLE'da bir eşleşme
+      *aranır; bulunursa o para biriminin artışı bakiyeye eklenir, etiket
+      *ve para birimi toplamı güncellenir. Eşleşme bulunamazsa bakiye
+      *değişmez ve DVZ-TYPE 'UNK' olarak işaretlenir.
        H300-CALCULATE.
-           IF IDX-DVZ = 949
-              COMPUTE IDX-BALLANCE = IDX-BALLANCE + 25000
-              MOVE 'TRY' TO DVZ-TYPE
-           END-IF.
-      *
-           IF IDX-DVZ = 840
-              COMPUTE IDX-BALLANCE = IDX-BALLANCE + 3000
-              MOVE 'USD' TO DVZ-TYPE
-           END-IF.
-      *
-           IF IDX-DVZ = 978
-              COMPUTE IDX-BALLANCE = IDX-BALLANCE + 4000
-              MOVE 'EUR' TO DVZ-TYPE
+           MOVE 1 TO WS-RATE-IDX.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           PERFORM H305-SEARCH-RATE-TABLE
+              UNTIL WS-RATE-FOUND OR (WS-RATE-IDX > WS-RATE-COUNT).
+           IF WS-RATE-FOUND
+              COMPUTE IDX-BALLANCE =
+                      IDX-BALLANCE + WS-RT-UPLIFT(WS-RATE-IDX)
+              MOVE WS-RT-LABEL(WS-RATE-IDX) TO DVZ-TYPE
+              ADD IDX-BALLANCE TO WS-RT-TOTAL(WS-RATE-IDX)
+           ELSE
+              MOVE 'UNK' TO DVZ-TYPE
            END-IF.
        H300-END. EXIT.
+
+       H305-SEARCH-RATE-TABLE.
+           IF IDX-DVZ = WS-RT-DVZ(WS-RATE-IDX)
+              MOVE 'Y' TO WS-RATE-FOUND-SW
+           ELSE
+              ADD 1 TO WS-RATE-IDX
+           END-IF.
+       H305-END. EXIT.
       * programın düzgün bir şekilde sonlandırılmasını sağlar.
-      *Dosyaların kapatılması ve programın durdurulması işlemleri 
+      *Dosyaların kapatılması ve programın durdurulması işlemleri
       *gerçekleştirilir. Bu, programın tamamlanmasını ve çalışmanın sona
-      *ermesini temsil eder.
+      *ermesini temsil eder. Kapanıştan önce çok para birimli özet
+      *raporu yazılır ve kontrol toplamları gösterilir.
        H999-PROGRAM-EXIT.
+           PERFORM H910-WRITE-SUMMARY-REPORT.
+           DISPLAY '=================================================='.
+           DISPLAY 'PBEG005 CONTROL TOTALS'.
+           DISPLAY 'RECORDS READ FROM INP-FILE      : ' WS-CNT-READ.
+           DISPLAY 'RECORDS MATCHED AND WRITTEN     : ' WS-CNT-MATCHED.
+           DISPLAY 'RECORDS REJECTED (UNMATCHED)    : ' WS-CNT-REJECTED.
+           DISPLAY '=================================================='.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE RATE-FILE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE SUMMARY-FILE.
            STOP RUN.
        H999-END. EXIT.
-      * 
\ No newline at end of file
+      *WS-RATE-TABLE'da yüklü her para birimi için toplam bakiyeyi ve TL
+      *karşılığını SUMMARY-FILE'a yazar; son satır TL karşılığı genel
+      *toplamı gösterir.
+       H910-WRITE-SUMMARY-REPORT.
+           MOVE ZERO TO WS-GRAND-TOTAL-TRY.
+           MOVE 1 TO WS-SUM-IDX.
+           PERFORM H911-WRITE-SUMMARY-LINE
+              UNTIL WS-SUM-IDX > WS-RATE-COUNT.
+           MOVE SPACES TO SUM-REC.
+           MOVE 'GRAND TOTAL TRY EQ' TO SUM-LABEL.
+           COMPUTE SUM-AMOUNT ROUNDED = WS-GRAND-TOTAL-TRY.
+           WRITE SUM-REC.
+       H910-END. EXIT.
+
+       H911-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO SUM-REC.
+           MOVE WS-RT-LABEL(WS-SUM-IDX) TO SUM-LABEL.
+           MOVE WS-RT-TOTAL(WS-SUM-IDX) TO SUM-AMOUNT.
+           COMPUTE WS-TRY-EQ ROUNDED = WS-RT-TOTAL(WS-SUM-IDX)
+                   * WS-RT-FX-TO-TRY(WS-SUM-IDX).
+           ADD WS-TRY-EQ TO WS-GRAND-TOTAL-TRY.
+           ADD 1 TO WS-SUM-IDX.
+           WRITE SUM-REC.
+       H911-END. EXIT.
